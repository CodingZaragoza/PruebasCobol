@@ -0,0 +1,5 @@
+      * AUDITSEL.CPY - FILE-CONTROL entry for AUDIT-FILE, common to
+      * every program in the ACME suite that logs to AUDIT.DAT.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS AUDIT-STATUS-WB.
