@@ -0,0 +1,9 @@
+      * MANFSEL.CPY - FILE-CONTROL entry for MANF-FILE, common to
+      * every program in the ACME suite that opens MANF.DAT.
+           SELECT MANF-FILE ASSIGN TO "MANF.DAT"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS MANF-CODE-FC
+                           ALTERNATE RECORD KEY IS MANF-NAME-FC
+                                    WITH DUPLICATES
+                           FILE STATUS IS MANF-STATUS-WB.
