@@ -0,0 +1,7 @@
+      * STOCKSEL.CPY - FILE-CONTROL entry for STOCK-FILE, common to
+      * every program in the ACME suite that opens STOCK.DAT.
+           SELECT STOCK-FILE ASSIGN TO "STOCK.DAT"
+                           ORGANIZATION IS RELATIVE
+                           ACCESS MODE IS DYNAMIC
+                           RELATIVE KEY IS STOCK-REC-POINTER-WB
+                           FILE STATUS IS STOCK-STATUS-WB.
