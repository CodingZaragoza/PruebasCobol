@@ -0,0 +1,15 @@
+      * AUDITFD.CPY - AUDIT-FILE record description, common to every
+      * program in the ACME suite that logs to AUDIT.DAT.  One line
+      * is appended for every CREATE-REORDER-RECORD, UPDATE-STOCK-
+      * RECORD or goods-received update so a stock movement can be
+      * reconstructed at month end.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC-FD.
+           02 AUDIT-DATE-FD                PIC 9(8).
+           02 AUDIT-TIME-FD                PIC 9(8).
+           02 AUDIT-ACTION-FD              PIC X(12).
+           02 AUDIT-STOCK-NUM-FD           PIC 9(5).
+           02 AUDIT-MANF-CODE-FD           PIC X(4).
+           02 AUDIT-QTY-BEFORE-FD          PIC 9(6).
+           02 AUDIT-QTY-AFTER-FD           PIC 9(6).
+           02 AUDIT-REORDER-QTY-FD         PIC 9(6).
