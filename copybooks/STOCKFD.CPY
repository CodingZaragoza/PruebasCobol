@@ -0,0 +1,15 @@
+      * STOCKFD.CPY - STOCK-FILE record description, common to every
+      * program in the ACME suite that opens STOCK.DAT.
+       FD  STOCK-FILE.
+       01  STOCK-REC-FB.
+           02 STOCK-NUM-FB                 PIC 9(5).
+           02 MANF-CODE-FB                 PIC X(4).
+           02 ITEM-DESC-FB                 PIC X(30).
+           02 QTY-IN-STOCK-FB              PIC 9(6).
+           02 REORDER-LEVEL-FB             PIC 999.
+           02 REORDER-QTY-FB               PIC 9(6).
+           02 ITEM-COST-FB                 PIC 9(5).
+           02 ITEM-WEIGHT-FB               PIC 9(5).
+           02 ON-ORDER-FB                  PIC X.
+              88 NOT-ON-ORDER              VALUE "N".
+              88 ON-ORDER                  VALUE "Y".
