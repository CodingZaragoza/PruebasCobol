@@ -0,0 +1,7 @@
+      * MANFFD.CPY - MANF-FILE record description, common to every
+      * program in the ACME suite that opens MANF.DAT.
+       FD  MANF-FILE.
+       01  MANF-REC-FC.
+           02 MANF-CODE-FC                 PIC X(4).
+           02 MANF-NAME-FC                 PIC X(30).
+           02 MANF-ADDRESS-FC              PIC X(70).
