@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ACMEMF.
+       AUTHOR. Michael Coughlan.
+      * Maintenance program for MANF-FILE - add, change, delete and
+      * enquire suppliers by MANF-CODE-FC or by MANF-NAME-FC. Change
+      * and delete by name confirm each matching record in turn before
+      * acting, since MANF-NAME-FC allows duplicates on the alternate
+      * index that CREATE-REORDER-RECORD never touches.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "MANFSEL.CPY".
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "MANFFD.CPY".
+
+
+
+       WORKING-STORAGE SECTION.
+       01  MANF-STATUS-WB                   PIC XX.
+
+       01  MENU-DATA-WA.
+           02 FUNCTION-CODE-WA             PIC X.
+              88 ADD-FUNCTION              VALUE "A", "a".
+              88 CHANGE-FUNCTION           VALUE "C", "c".
+              88 DELETE-FUNCTION           VALUE "D", "d".
+              88 ENQUIRE-FUNCTION          VALUE "E", "e".
+              88 QUIT-FUNCTION             VALUE "Q", "q".
+           02 KEY-TYPE-WA                  PIC X.
+              88 BY-CODE                   VALUE "1".
+              88 BY-NAME                   VALUE "2".
+           02 REPLY-WA                     PIC X.
+
+       01  SEARCH-DATA-WB.
+           02 SEARCH-NAME-WB               PIC X(30).
+           02 END-OF-MANF-SW-WB            PIC X.
+              88 END-OF-MANF               VALUE "Y".
+              88 NOT-END-OF-MANF           VALUE "N".
+
+
+
+       PROCEDURE DIVISION.
+       MAINTAIN-MANF-FILE.
+          OPEN I-O MANF-FILE.
+          IF MANF-STATUS-WB NOT = "00"
+             DISPLAY "MF MANF OPEN FAILED, STATUS = " MANF-STATUS-WB
+          ELSE
+             PERFORM GET-FUNCTION-CHOICE
+             PERFORM UNTIL QUIT-FUNCTION
+                PERFORM PROCESS-FUNCTION
+                PERFORM GET-FUNCTION-CHOICE
+             END-PERFORM
+          END-IF.
+          CLOSE MANF-FILE.
+          STOP RUN.
+
+       GET-FUNCTION-CHOICE.
+          DISPLAY " ".
+          DISPLAY "A-ADD   C-CHANGE   D-DELETE   E-ENQUIRE   Q-QUIT".
+          DISPLAY "ENTER FUNCTION : " WITH NO ADVANCING.
+          ACCEPT FUNCTION-CODE-WA.
+
+       PROCESS-FUNCTION.
+          EVALUATE TRUE
+             WHEN ADD-FUNCTION     PERFORM ADD-MANF-RECORD
+             WHEN CHANGE-FUNCTION  PERFORM CHANGE-MANF-RECORD
+             WHEN DELETE-FUNCTION  PERFORM DELETE-MANF-RECORD
+             WHEN ENQUIRE-FUNCTION PERFORM ENQUIRE-MANF-RECORD
+             WHEN QUIT-FUNCTION    CONTINUE
+             WHEN OTHER            DISPLAY "INVALID FUNCTION"
+          END-EVALUATE.
+
+       ADD-MANF-RECORD.
+          DISPLAY "MANUFACTURER CODE    : " WITH NO ADVANCING.
+          ACCEPT MANF-CODE-FC.
+          DISPLAY "MANUFACTURER NAME    : " WITH NO ADVANCING.
+          ACCEPT MANF-NAME-FC.
+          DISPLAY "MANUFACTURER ADDRESS : " WITH NO ADVANCING.
+          ACCEPT MANF-ADDRESS-FC.
+          WRITE MANF-REC-FC
+                INVALID KEY
+                   DISPLAY "ADD FAILED, STATUS = " MANF-STATUS-WB
+                NOT INVALID KEY
+                   DISPLAY "MANUFACTURER " MANF-CODE-FC " ADDED"
+          END-WRITE.
+
+       CHANGE-MANF-RECORD.
+          DISPLAY "SEARCH BY (1)CODE (2)NAME : " WITH NO ADVANCING.
+          ACCEPT KEY-TYPE-WA.
+          EVALUATE TRUE
+             WHEN BY-CODE PERFORM CHANGE-BY-CODE
+             WHEN BY-NAME PERFORM CHANGE-BY-NAME
+             WHEN OTHER   DISPLAY "INVALID CHOICE"
+          END-EVALUATE.
+
+       CHANGE-BY-CODE.
+          DISPLAY "MANUFACTURER CODE TO CHANGE : " WITH NO ADVANCING.
+          ACCEPT MANF-CODE-FC.
+          READ MANF-FILE
+               KEY IS MANF-CODE-FC
+               INVALID KEY
+                  DISPLAY "NOT FOUND, STATUS = " MANF-STATUS-WB
+               NOT INVALID KEY
+                  PERFORM UPDATE-MANF-DETAILS
+          END-READ.
+
+       CHANGE-BY-NAME.
+          DISPLAY "MANUFACTURER NAME TO CHANGE : " WITH NO ADVANCING.
+          ACCEPT MANF-NAME-FC.
+          MOVE MANF-NAME-FC TO SEARCH-NAME-WB.
+          SET NOT-END-OF-MANF TO TRUE.
+          START MANF-FILE
+                KEY IS = MANF-NAME-FC
+                INVALID KEY
+                   DISPLAY "NOT FOUND, STATUS = " MANF-STATUS-WB
+                   SET END-OF-MANF TO TRUE
+          END-START.
+          PERFORM FIND-NEXT-TO-CHANGE UNTIL END-OF-MANF.
+
+       FIND-NEXT-TO-CHANGE.
+          READ MANF-FILE NEXT RECORD
+               AT END SET END-OF-MANF TO TRUE
+          END-READ.
+          IF NOT-END-OF-MANF
+             IF MANF-NAME-FC = SEARCH-NAME-WB
+                PERFORM CONFIRM-CHANGE-BY-NAME
+             ELSE
+                SET END-OF-MANF TO TRUE
+             END-IF
+          END-IF.
+
+       CONFIRM-CHANGE-BY-NAME.
+          PERFORM DISPLAY-MANF-RECORD.
+          DISPLAY "CHANGE THIS ONE? (Y/N) : " WITH NO ADVANCING.
+          ACCEPT REPLY-WA.
+          IF REPLY-WA = "Y" OR REPLY-WA = "y"
+             PERFORM UPDATE-MANF-DETAILS
+             SET END-OF-MANF TO TRUE
+          END-IF.
+
+       UPDATE-MANF-DETAILS.
+          DISPLAY "CURRENT NAME    : " MANF-NAME-FC.
+          DISPLAY "NEW NAME    (RETURN = NO CHANGE) : "
+             WITH NO ADVANCING.
+          ACCEPT REPLY-WA.
+          IF REPLY-WA NOT = SPACE
+             DISPLAY "ENTER FULL NEW NAME : " WITH NO ADVANCING
+             ACCEPT MANF-NAME-FC
+          END-IF.
+          DISPLAY "CURRENT ADDRESS : " MANF-ADDRESS-FC.
+          DISPLAY "NEW ADDRESS (RETURN = NO CHANGE) : "
+             WITH NO ADVANCING.
+          ACCEPT REPLY-WA.
+          IF REPLY-WA NOT = SPACE
+             DISPLAY "ENTER FULL NEW ADDRESS : " WITH NO ADVANCING
+             ACCEPT MANF-ADDRESS-FC
+          END-IF.
+          REWRITE MANF-REC-FC
+                  INVALID KEY
+                     DISPLAY "CHANGE FAILED, STATUS = " MANF-STATUS-WB
+                  NOT INVALID KEY
+                     DISPLAY "MANUFACTURER " MANF-CODE-FC " CHANGED"
+          END-REWRITE.
+
+       DELETE-MANF-RECORD.
+          DISPLAY "SEARCH BY (1)CODE (2)NAME : " WITH NO ADVANCING.
+          ACCEPT KEY-TYPE-WA.
+          EVALUATE TRUE
+             WHEN BY-CODE PERFORM DELETE-BY-CODE
+             WHEN BY-NAME PERFORM DELETE-BY-NAME
+             WHEN OTHER   DISPLAY "INVALID CHOICE"
+          END-EVALUATE.
+
+       DELETE-BY-CODE.
+          DISPLAY "MANUFACTURER CODE TO DELETE : " WITH NO ADVANCING.
+          ACCEPT MANF-CODE-FC.
+          READ MANF-FILE
+               KEY IS MANF-CODE-FC
+               INVALID KEY
+                  DISPLAY "NOT FOUND, STATUS = " MANF-STATUS-WB
+               NOT INVALID KEY
+                  PERFORM REMOVE-MANF-RECORD
+          END-READ.
+
+       DELETE-BY-NAME.
+          DISPLAY "MANUFACTURER NAME TO DELETE : " WITH NO ADVANCING.
+          ACCEPT MANF-NAME-FC.
+          MOVE MANF-NAME-FC TO SEARCH-NAME-WB.
+          SET NOT-END-OF-MANF TO TRUE.
+          START MANF-FILE
+                KEY IS = MANF-NAME-FC
+                INVALID KEY
+                   DISPLAY "NOT FOUND, STATUS = " MANF-STATUS-WB
+                   SET END-OF-MANF TO TRUE
+          END-START.
+          PERFORM FIND-NEXT-TO-DELETE UNTIL END-OF-MANF.
+
+       FIND-NEXT-TO-DELETE.
+          READ MANF-FILE NEXT RECORD
+               AT END SET END-OF-MANF TO TRUE
+          END-READ.
+          IF NOT-END-OF-MANF
+             IF MANF-NAME-FC = SEARCH-NAME-WB
+                PERFORM CONFIRM-DELETE-BY-NAME
+             ELSE
+                SET END-OF-MANF TO TRUE
+             END-IF
+          END-IF.
+
+       CONFIRM-DELETE-BY-NAME.
+          PERFORM DISPLAY-MANF-RECORD.
+          DISPLAY "DELETE THIS ONE? (Y/N) : " WITH NO ADVANCING.
+          ACCEPT REPLY-WA.
+          IF REPLY-WA = "Y" OR REPLY-WA = "y"
+             PERFORM REMOVE-MANF-RECORD
+             SET END-OF-MANF TO TRUE
+          END-IF.
+
+       REMOVE-MANF-RECORD.
+          DELETE MANF-FILE
+                 INVALID KEY
+                    DISPLAY "DELETE FAILED, STATUS = " MANF-STATUS-WB
+                 NOT INVALID KEY
+                    DISPLAY "MANUFACTURER " MANF-CODE-FC " DELETED"
+          END-DELETE.
+
+       ENQUIRE-MANF-RECORD.
+          DISPLAY "SEARCH BY (1)CODE (2)NAME : " WITH NO ADVANCING.
+          ACCEPT KEY-TYPE-WA.
+          EVALUATE TRUE
+             WHEN BY-CODE PERFORM ENQUIRE-BY-CODE
+             WHEN BY-NAME PERFORM ENQUIRE-BY-NAME
+             WHEN OTHER   DISPLAY "INVALID CHOICE"
+          END-EVALUATE.
+
+       ENQUIRE-BY-CODE.
+          DISPLAY "MANUFACTURER CODE : " WITH NO ADVANCING.
+          ACCEPT MANF-CODE-FC.
+          READ MANF-FILE
+               KEY IS MANF-CODE-FC
+               INVALID KEY
+                  DISPLAY "NOT FOUND, STATUS = " MANF-STATUS-WB
+               NOT INVALID KEY
+                  PERFORM DISPLAY-MANF-RECORD
+          END-READ.
+
+       ENQUIRE-BY-NAME.
+          DISPLAY "MANUFACTURER NAME : " WITH NO ADVANCING.
+          ACCEPT MANF-NAME-FC.
+          MOVE MANF-NAME-FC TO SEARCH-NAME-WB.
+          SET NOT-END-OF-MANF TO TRUE.
+          START MANF-FILE
+                KEY IS = MANF-NAME-FC
+                INVALID KEY
+                   DISPLAY "NOT FOUND, STATUS = " MANF-STATUS-WB
+                   SET END-OF-MANF TO TRUE
+          END-START.
+          PERFORM DISPLAY-MATCHING-NAMES UNTIL END-OF-MANF.
+
+       DISPLAY-MATCHING-NAMES.
+          READ MANF-FILE NEXT RECORD
+               AT END SET END-OF-MANF TO TRUE
+          END-READ.
+          IF NOT-END-OF-MANF
+             IF MANF-NAME-FC = SEARCH-NAME-WB
+                PERFORM DISPLAY-MANF-RECORD
+             ELSE
+                SET END-OF-MANF TO TRUE
+             END-IF
+          END-IF.
+
+       DISPLAY-MANF-RECORD.
+          DISPLAY "CODE    : " MANF-CODE-FC.
+          DISPLAY "NAME    : " MANF-NAME-FC.
+          DISPLAY "ADDRESS : " MANF-ADDRESS-FC.
