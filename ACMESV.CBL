@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ACMESV.
+       AUTHOR. Michael Coughlan.
+      * Nightly stock valuation and reorder-status report - lists
+      * every STOCK-FILE item with its extended value and whether it
+      * is OK, due for reorder, or already ON ORDER, then totals the
+      * valuation across the whole file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "STOCKSEL.CPY".
+
+               SELECT REPORT-FILE ASSIGN TO "STOCKVAL.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS REPORT-STATUS-WB.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "STOCKFD.CPY".
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE-HA               PIC X(80).
+
+
+
+       WORKING-STORAGE SECTION.
+       01  FILE-DATA-WA.
+           02 STOCK-REC-POINTER-WB      PIC 9(5).
+           02 STOCK-STATUS-WB           PIC XX.
+           02 REPORT-STATUS-WB          PIC XX.
+           02 FILLER                    PIC 9 VALUE 0.
+              88 END-OF-FILE            VALUE 1.
+
+       01  VALUATION-DATA-WB.
+           02 ITEM-VALUE-WB             PIC 9(11)V99.
+           02 TOTAL-VALUE-WB            PIC 9(13)V99 VALUE ZEROS.
+           02 ITEM-WEIGHT-ON-HAND-WB    PIC 9(11).
+           02 TOTAL-WEIGHT-WB           PIC 9(13) VALUE ZEROS.
+           02 STATUS-TEXT-WB            PIC X(9).
+
+       01  SUMMARY-COUNTS-WB.
+           02 ON-ORDER-COUNT-WB         PIC 9(5) VALUE ZEROS.
+           02 NOT-ON-ORDER-COUNT-WB     PIC 9(5) VALUE ZEROS.
+           02 REORDER-COUNT-WB          PIC 9(5) VALUE ZEROS.
+
+       01  REPORT-DATE-WC.
+           02 REPORT-DATE-TODAY-WC      PIC 9(8).
+
+       01  DETAIL-LINE-WD.
+           02 DL-STOCK-NUM-WD           PIC ZZZZ9.
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 DL-ITEM-DESC-WD           PIC X(30).
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 DL-QTY-IN-STOCK-WD        PIC ZZZ,ZZ9.
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 DL-ITEM-VALUE-WD          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           02 FILLER                    PIC X(2)  VALUE SPACES.
+           02 DL-STATUS-WD              PIC X(9).
+
+       01  TOTAL-LINE-WE.
+           02 FILLER                    PIC X(34)
+              VALUE "TOTAL STOCK VALUATION          : ".
+           02 TL-TOTAL-VALUE-WE         PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WEIGHT-LINE-WF.
+           02 FILLER                    PIC X(34)
+              VALUE "TOTAL WEIGHT ON HAND           : ".
+           02 WL-TOTAL-WEIGHT-WF        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       01  COUNT-LINE-WG.
+           02 CL-LABEL-WG               PIC X(34).
+           02 CL-COUNT-WG                PIC ZZZZ9.
+
+
+
+       PROCEDURE DIVISION.
+       PRODUCE-STOCK-VALUATION.
+          MOVE 0 TO RETURN-CODE.
+          OPEN INPUT STOCK-FILE.
+          OPEN OUTPUT REPORT-FILE.
+          IF STOCK-STATUS-WB NOT = "00" OR REPORT-STATUS-WB NOT = "00"
+             DISPLAY "SV STOCK OPEN FAILED, STATUS = " STOCK-STATUS-WB
+             DISPLAY "SV REPORT OPEN FAILED, STATUS = " REPORT-STATUS-WB
+             MOVE 8 TO RETURN-CODE
+          ELSE
+             PERFORM WRITE-REPORT-HEADINGS
+             READ STOCK-FILE NEXT RECORD
+                  AT END SET END-OF-FILE TO TRUE
+             END-READ
+             PERFORM UNTIL END-OF-FILE
+                PERFORM PROCESS-STOCK-ITEM
+                READ STOCK-FILE NEXT RECORD
+                     AT END SET END-OF-FILE TO TRUE
+                END-READ
+             END-PERFORM
+             PERFORM WRITE-REPORT-TOTAL
+             PERFORM WRITE-REPORT-SUMMARY
+          END-IF.
+          CLOSE STOCK-FILE, REPORT-FILE.
+          GOBACK.
+
+       WRITE-REPORT-HEADINGS.
+          ACCEPT REPORT-DATE-TODAY-WC FROM DATE YYYYMMDD.
+          MOVE SPACES TO REPORT-LINE-HA.
+          MOVE "ACME STOCK VALUATION AND REORDER STATUS REPORT"
+            TO REPORT-LINE-HA.
+          WRITE REPORT-LINE-HA.
+          MOVE SPACES TO REPORT-LINE-HA.
+          STRING "RUN DATE : " REPORT-DATE-TODAY-WC
+                 DELIMITED BY SIZE INTO REPORT-LINE-HA.
+          WRITE REPORT-LINE-HA.
+          MOVE SPACES TO REPORT-LINE-HA.
+          WRITE REPORT-LINE-HA.
+
+       PROCESS-STOCK-ITEM.
+          MULTIPLY QTY-IN-STOCK-FB BY ITEM-COST-FB
+                   GIVING ITEM-VALUE-WB.
+          ADD ITEM-VALUE-WB TO TOTAL-VALUE-WB.
+          MULTIPLY QTY-IN-STOCK-FB BY ITEM-WEIGHT-FB
+                   GIVING ITEM-WEIGHT-ON-HAND-WB.
+          ADD ITEM-WEIGHT-ON-HAND-WB TO TOTAL-WEIGHT-WB.
+          PERFORM SET-REORDER-STATUS.
+          PERFORM UPDATE-SUMMARY-COUNTS.
+          PERFORM WRITE-DETAIL-LINE.
+
+       SET-REORDER-STATUS.
+          EVALUATE TRUE
+             WHEN ON-ORDER
+                MOVE "ON ORDER " TO STATUS-TEXT-WB
+             WHEN QTY-IN-STOCK-FB NOT GREATER THAN REORDER-LEVEL-FB
+                MOVE "REORDER  " TO STATUS-TEXT-WB
+             WHEN OTHER
+                MOVE "OK       " TO STATUS-TEXT-WB
+          END-EVALUATE.
+
+       UPDATE-SUMMARY-COUNTS.
+          IF ON-ORDER
+             ADD 1 TO ON-ORDER-COUNT-WB
+          ELSE
+             ADD 1 TO NOT-ON-ORDER-COUNT-WB
+          END-IF.
+          IF QTY-IN-STOCK-FB NOT GREATER THAN REORDER-LEVEL-FB
+             ADD 1 TO REORDER-COUNT-WB
+          END-IF.
+
+       WRITE-DETAIL-LINE.
+          MOVE STOCK-NUM-FB    TO DL-STOCK-NUM-WD.
+          MOVE ITEM-DESC-FB    TO DL-ITEM-DESC-WD.
+          MOVE QTY-IN-STOCK-FB TO DL-QTY-IN-STOCK-WD.
+          MOVE ITEM-VALUE-WB   TO DL-ITEM-VALUE-WD.
+          MOVE STATUS-TEXT-WB  TO DL-STATUS-WD.
+          WRITE REPORT-LINE-HA FROM DETAIL-LINE-WD.
+
+       WRITE-REPORT-TOTAL.
+          MOVE SPACES TO REPORT-LINE-HA.
+          WRITE REPORT-LINE-HA.
+          MOVE TOTAL-VALUE-WB TO TL-TOTAL-VALUE-WE.
+          WRITE REPORT-LINE-HA FROM TOTAL-LINE-WE.
+          MOVE TOTAL-WEIGHT-WB TO WL-TOTAL-WEIGHT-WF.
+          WRITE REPORT-LINE-HA FROM WEIGHT-LINE-WF.
+
+       WRITE-REPORT-SUMMARY.
+          MOVE SPACES TO REPORT-LINE-HA.
+          WRITE REPORT-LINE-HA.
+          MOVE "ITEMS ON ORDER                 : " TO CL-LABEL-WG.
+          MOVE ON-ORDER-COUNT-WB TO CL-COUNT-WG.
+          WRITE REPORT-LINE-HA FROM COUNT-LINE-WG.
+          MOVE "ITEMS NOT ON ORDER             : " TO CL-LABEL-WG.
+          MOVE NOT-ON-ORDER-COUNT-WB TO CL-COUNT-WG.
+          WRITE REPORT-LINE-HA FROM COUNT-LINE-WG.
+          MOVE "ITEMS AT OR BELOW REORDER LEVEL: " TO CL-LABEL-WG.
+          MOVE REORDER-COUNT-WB TO CL-COUNT-WG.
+          WRITE REPORT-LINE-HA FROM COUNT-LINE-WG.
