@@ -7,24 +7,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                SELECT ORDER-FILE ASSIGN TO "ORDERS.DAT"
-                      ORGANIZATION IS LINE SEQUENTIAL.
-       
-               SELECT STOCK-FILE ASSIGN TO "STOCK.DAT"
-                               ORGANIZATION IS RELATIVE
-                               ACCESS MODE IS DYNAMIC
-                               RELATIVE KEY IS STOCK-REC-POINTER-WB
-                               FILE STATUS IS STOCK-STATUS-WB.
-       
-               SELECT MANF-FILE ASSIGN TO "MANF.DAT"
-                               ORGANIZATION IS INDEXED
-                               ACCESS MODE IS RANDOM
-                               RECORD KEY IS MANF-CODE-FC
-                               ALTERNATE RECORD KEY IS MANF-NAME-FC
-                                        WITH DUPLICATES
-                               FILE STATUS IS MANF-STATUS-WB.
-       
-       
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS ORDER-STATUS-WB.
        
+           COPY "STOCKSEL.CPY".
+
+           COPY "MANFSEL.CPY".
+
+           COPY "AUDITSEL.CPY".
+
+               SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS RESTART-STATUS-WF.
+
+               SELECT POSTRATE-FILE ASSIGN TO "POSTRATE.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS POSTRATE-STATUS-WG.
+
+               SELECT MANF-EXCEPT-FILE ASSIGN TO "MANF-EXCEPT.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS MANF-EXCEPT-STATUS-WI.
+
+               SELECT PONUM-FILE ASSIGN TO "PONUM.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS PONUM-STATUS-WJ.
+
+
+
        DATA DIVISION.
        FILE SECTION.
        FD  ORDER-FILE.
@@ -34,30 +43,56 @@
            02 QTY-REQUIRED-FA              PIC 9(6).
            02 COST-OF-ITEMS-FA             PIC 9(5)V99.
            02 POSTAGE-FA                   PIC 99V99.
-       
-       FD  STOCK-FILE.
-       01  STOCK-REC-FB.
-           02 STOCK-NUM-FB                 PIC 9(5).
-           02 MANF-CODE-FB                 PIC X(4).
-           02 ITEM-DESC-FB                 PIC X(30).
-           02 QTY-IN-STOCK-FB              PIC 9(6).
-           02 REORDER-LEVEL-FB             PIC 999.
-           02 REORDER-QTY-FB               PIC 9(6).
-           02 ITEM-COST-FB                 PIC 9(5).
-           02 ITEM-WEIGHT-FB               PIC 9(5).
-           02 ON-ORDER-FB                  PIC X.
-              88 NOT-ON-ORDER              VALUE "N".
-              88 ON-ORDER                  VALUE "Y".
-       
-       FD  MANF-FILE.
-       01  MANF-REC-FC.
-           02 MANF-CODE-FC                 PIC X(4).
-           02 MANF-NAME-FC                 PIC X(30).
-           02 MANF-ADDRESS-FC              PIC X(70).
-       
-       
-       
-       
+           02 VAT-AMOUNT-FA                PIC 9(5)V99.
+           02 PO-NUMBER-FA                 PIC 9(7).
+           02 RUN-DATE-FA                  PIC 9(8).
+
+           COPY "STOCKFD.CPY".
+
+           COPY "MANFFD.CPY".
+
+           COPY "AUDITFD.CPY".
+
+       FD  RESTART-FILE.
+       01  RESTART-REC-FE.
+           02 LAST-PROCESSED-FE            PIC 9(5).
+
+       FD  POSTRATE-FILE.
+       01  POSTRATE-REC-FG.
+           02 PR-REC-TYPE-FG               PIC X.
+              88 PR-BAND-REC                VALUE "B".
+              88 PR-PLACE-REC               VALUE "P".
+           02 PR-WEIGHT-LOW-FG             PIC 9(5).
+           02 PR-WEIGHT-HIGH-FG            PIC 9(5).
+           02 PR-PLACE-NAME-FG             PIC X(10).
+           02 PR-PLACE-TYPE-FG             PIC X.
+              88 PR-PLACE-COUNTY            VALUE "C".
+              88 PR-PLACE-COUNTRY           VALUE "N".
+           02 PR-ZONE-FG                   PIC X.
+              88 PR-ZONE-REPUBLIC           VALUE "R".
+              88 PR-ZONE-OTHER-EEC          VALUE "O".
+              88 PR-ZONE-NORTHERN           VALUE "U".
+              88 PR-ZONE-EEC                VALUE "E".
+              88 PR-ZONE-IRELAND            VALUE "I".
+           02 PR-POST-NUM-FG               PIC 99.
+           02 PR-VAT-RATE-FG               PIC 99V99.
+
+       FD  MANF-EXCEPT-FILE.
+       01  MANF-EXCEPT-REC-FH.
+           02 EXCEPT-DATE-FH               PIC 9(8).
+           02 EXCEPT-TIME-FH               PIC 9(8).
+           02 EXCEPT-STOCK-NUM-FH          PIC 9(5).
+           02 EXCEPT-MANF-CODE-FH          PIC X(4).
+           02 EXCEPT-ITEM-DESC-FH          PIC X(30).
+           02 EXCEPT-REORDER-QTY-FH        PIC 9(6).
+           02 EXCEPT-MANF-STATUS-FH        PIC XX.
+
+       FD  PONUM-FILE.
+       01  PONUM-REC-FI.
+           02 LAST-PO-NUMBER-FI            PIC 9(7).
+
+
+
        WORKING-STORAGE SECTION.
        01  CALL-ITEMS-WA.
            02 POST-CHARGE-WA               PIC 99V99.
@@ -67,6 +102,8 @@
            02 STOCK-REC-POINTER-WB         PIC 9(5).
            02 STOCK-STATUS-WB              PIC XX.
            02 MANF-STATUS-WB               PIC XX.
+           02 ORDER-STATUS-WB              PIC XX.
+           02 AUDIT-STATUS-WB              PIC XX.
            02 FILLER                       PIC 9 VALUE 0.
               88 END-OF-FILE               VALUE 1.
        
@@ -75,17 +112,8 @@
               88 END-OF-ADDRESS            VALUE 71.
            02 HOLD-STRING-WC               PIC X(10).
            02 COUNTY-WC                    PIC X(9).
-              88      NORTHERN-COUNTY
-                  VALUE "ANTRIM", "ARMAGH", "DERRY", "DOWN",
-                                     "FERMANAGH", "TYRONE".
            02 COUNTRY-WC                   PIC X(10).
-              88 EEC-COUNTRY
-                 VALUE   "AUSTRIA", "BELGIUM", "DENMARK", "ENGLAND", "FINLAND", 
-                         "FRANCE", "GERMANY", "GREECE", "IRELAND", "ITALY", 
-                         "LUXEMBOURG", "PORTUGAL", "SCOTLAND", "SPAIN",
-                         "SWEDEN", "WALES".
-              88 IRELAND                   VALUE "IRELAND".
-       
+
            02 COUNTRY-FLAGS-WC             PIC 9.
               88 OTHER-EEC                 VALUE 1.
               88 REPUBLIC                  VALUE 0.
@@ -93,52 +121,270 @@
        01 POSTAGE-DATA-WD.
           02 TOTAL-WEIGHT-WD                         PIC 9(5).
              88 OVER-WEIGHT             VALUE 50001 THRU 99999.
-       
-       
-       
+
+       01 AUDIT-DATA-WE.
+          02 AUDIT-QTY-BEFORE-WE          PIC 9(6).
+          02 ORDER-WRITTEN-SW-WE          PIC X.
+             88 ORDER-WRITTEN             VALUE "Y".
+             88 ORDER-NOT-WRITTEN         VALUE "N".
+
+       01 RESTART-DATA-WF.
+          02 RESTART-STATUS-WF            PIC XX.
+          02 START-POINTER-WF             PIC 9(5).
+          02 RESUME-SW-WF                 PIC X.
+             88 RESUMING-RUN              VALUE "Y".
+             88 NOT-RESUMING-RUN          VALUE "N".
+
+       01 POSTAGE-TABLES-WG.
+          02 POSTRATE-STATUS-WG           PIC XX.
+          02 FILLER                       PIC 9 VALUE 0.
+             88 END-OF-POSTRATE           VALUE 1.
+          02 BAND-COUNT-WG                PIC 9(3) COMP.
+          02 BAND-IDX-WG                  PIC 9(3) COMP.
+          02 BAND-TABLE-WG.
+             03 BAND-ENTRY-WG OCCURS 30 TIMES.
+                04 BAND-WEIGHT-LOW-WG     PIC 9(5).
+                04 BAND-WEIGHT-HIGH-WG    PIC 9(5).
+                04 BAND-ZONE-WG           PIC X.
+                   88 BAND-REPUBLIC-WG    VALUE "R".
+                   88 BAND-OTHER-EEC-WG   VALUE "O".
+                04 BAND-POST-NUM-WG       PIC 99.
+          02 PLACE-COUNT-WG               PIC 9(3) COMP.
+          02 PLACE-IDX-WG                 PIC 9(3) COMP.
+          02 PLACE-TABLE-WG.
+             03 PLACE-ENTRY-WG OCCURS 60 TIMES.
+                04 PLACE-NAME-WG          PIC X(10).
+                04 PLACE-TYPE-WG          PIC X.
+                   88 PLACE-IS-COUNTY-WG  VALUE "C".
+                   88 PLACE-IS-COUNTRY-WG VALUE "N".
+                04 PLACE-ZONE-WG          PIC X.
+                   88 PLACE-NORTHERN-WG   VALUE "U".
+                   88 PLACE-EEC-WG        VALUE "E".
+                   88 PLACE-IRELAND-WG    VALUE "I".
+                04 PLACE-VAT-RATE-WG      PIC 99V99.
+
+       01 CLASSIFICATION-SW-WH.
+          02 EEC-COUNTRY-SW-WH            PIC X.
+             88 EEC-COUNTRY                VALUE "Y".
+          02 IRELAND-SW-WH                PIC X.
+             88 IRELAND                    VALUE "Y".
+          02 NORTHERN-COUNTY-SW-WH        PIC X.
+             88 NORTHERN-COUNTY            VALUE "Y".
+          02 VAT-RATE-WH                  PIC 99V99.
+          02 COUNTY-VAT-RATE-WH           PIC 99V99.
+          02 COUNTRY-VAT-RATE-WH          PIC 99V99.
+
+       01 MANF-EXCEPT-STATUS-WI           PIC XX.
+
+       01 PONUM-DATA-WJ.
+          02 PONUM-STATUS-WJ              PIC XX.
+          02 NEXT-PO-NUMBER-WJ            PIC 9(7).
+
+
+
        PROCEDURE DIVISION.
        CREATE-REORDER-FILE.
+          MOVE 0 TO RETURN-CODE.
+          PERFORM LOAD-POSTAGE-TABLES.
+          PERFORM DETERMINE-RESTART-POINT.
+          PERFORM DETERMINE-NEXT-PO-NUMBER.
           OPEN I-O STOCK-FILE.
           OPEN INPUT MANF-FILE.
-          OPEN OUTPUT ORDER-FILE.
-          READ STOCK-FILE NEXT RECORD
-                 AT END SET END-OF-FILE TO TRUE
-          END-READ.
-          PERFORM UNTIL END-OF-FILE
-             IF (QTY-IN-STOCK-FB NOT GREATER THAN  REORDER-LEVEL-FB)
-                                   AND   (NOT-ON-ORDER)
-                    PERFORM CREATE-REORDER-RECORD
-                    PERFORM UPDATE-STOCK-RECORD
+          PERFORM OPEN-ORDER-FILE.
+          PERFORM OPEN-AUDIT-FILE.
+          PERFORM OPEN-MANF-EXCEPT-FILE.
+          IF STOCK-STATUS-WB NOT = "00" OR MANF-STATUS-WB NOT = "00"
+             OR ORDER-STATUS-WB NOT = "00" OR AUDIT-STATUS-WB NOT = "00"
+             OR MANF-EXCEPT-STATUS-WI NOT = "00"
+             DISPLAY "CRF OPEN FAILED, STOCK STATUS = " STOCK-STATUS-WB
+                     " MANF STATUS = " MANF-STATUS-WB
+             DISPLAY "CRF OPEN FAILED, ORDER STATUS = " ORDER-STATUS-WB
+                     " AUDIT STATUS = " AUDIT-STATUS-WB
+                     " MANF-EXCEPT STATUS = " MANF-EXCEPT-STATUS-WI
+             MOVE 8 TO RETURN-CODE
+          ELSE
+             MOVE START-POINTER-WF TO STOCK-REC-POINTER-WB
+             START STOCK-FILE KEY IS NOT LESS THAN STOCK-REC-POINTER-WB
+                   INVALID KEY SET END-OF-FILE TO TRUE
+             END-START
+             IF NOT END-OF-FILE
+                READ STOCK-FILE NEXT RECORD
+                     AT END SET END-OF-FILE TO TRUE
+                END-READ
              END-IF
-             READ STOCK-FILE NEXT RECORD
-                      AT END SET END-OF-FILE TO TRUE
+             PERFORM UNTIL END-OF-FILE
+                IF (QTY-IN-STOCK-FB NOT GREATER THAN  REORDER-LEVEL-FB)
+                                      AND   (NOT-ON-ORDER)
+                       MOVE QTY-IN-STOCK-FB TO AUDIT-QTY-BEFORE-WE
+                       PERFORM CREATE-REORDER-RECORD
+                       IF ORDER-WRITTEN
+                          PERFORM UPDATE-STOCK-RECORD
+                          PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+                END-IF
+                PERFORM SAVE-CHECKPOINT
+                READ STOCK-FILE NEXT RECORD
+                         AT END SET END-OF-FILE TO TRUE
+                END-READ
+             END-PERFORM
+             PERFORM CLEAR-CHECKPOINT
+          END-IF.
+          CLOSE STOCK-FILE, MANF-FILE, ORDER-FILE, AUDIT-FILE,
+                MANF-EXCEPT-FILE.
+          GOBACK.
+
+       OPEN-ORDER-FILE.
+          OPEN EXTEND ORDER-FILE.
+          IF ORDER-STATUS-WB = "35"
+             OPEN OUTPUT ORDER-FILE
+          END-IF.
+
+       OPEN-AUDIT-FILE.
+          OPEN EXTEND AUDIT-FILE.
+          IF AUDIT-STATUS-WB = "35"
+             OPEN OUTPUT AUDIT-FILE
+          END-IF.
+
+       OPEN-MANF-EXCEPT-FILE.
+          OPEN EXTEND MANF-EXCEPT-FILE.
+          IF MANF-EXCEPT-STATUS-WI = "35"
+             OPEN OUTPUT MANF-EXCEPT-FILE
+          END-IF.
+
+       DETERMINE-RESTART-POINT.
+          MOVE 1 TO START-POINTER-WF.
+          SET NOT-RESUMING-RUN TO TRUE.
+          OPEN INPUT RESTART-FILE.
+          IF RESTART-STATUS-WF = "00"
+             READ RESTART-FILE
+                  AT END MOVE ZEROS TO LAST-PROCESSED-FE
              END-READ
-          END-PERFORM.
-          CLOSE STOCK-FILE, MANF-FILE, ORDER-FILE.
-          STOP RUN.
-       
+             IF LAST-PROCESSED-FE NOT = ZEROS
+                COMPUTE START-POINTER-WF = LAST-PROCESSED-FE + 1
+                SET RESUMING-RUN TO TRUE
+             END-IF
+             CLOSE RESTART-FILE
+          END-IF.
+
+       SAVE-CHECKPOINT.
+          OPEN OUTPUT RESTART-FILE.
+          MOVE STOCK-REC-POINTER-WB TO LAST-PROCESSED-FE.
+          WRITE RESTART-REC-FE.
+          CLOSE RESTART-FILE.
+
+       CLEAR-CHECKPOINT.
+          OPEN OUTPUT RESTART-FILE.
+          MOVE ZEROS TO LAST-PROCESSED-FE.
+          WRITE RESTART-REC-FE.
+          CLOSE RESTART-FILE.
+
+       DETERMINE-NEXT-PO-NUMBER.
+          MOVE ZEROS TO NEXT-PO-NUMBER-WJ.
+          OPEN INPUT PONUM-FILE.
+          IF PONUM-STATUS-WJ = "00"
+             READ PONUM-FILE
+                  AT END MOVE ZEROS TO LAST-PO-NUMBER-FI
+             END-READ
+             MOVE LAST-PO-NUMBER-FI TO NEXT-PO-NUMBER-WJ
+             CLOSE PONUM-FILE
+          END-IF.
+
+       SAVE-PO-COUNTER.
+          OPEN OUTPUT PONUM-FILE.
+          MOVE NEXT-PO-NUMBER-WJ TO LAST-PO-NUMBER-FI.
+          WRITE PONUM-REC-FI.
+          CLOSE PONUM-FILE.
+
+       LOAD-POSTAGE-TABLES.
+          MOVE ZERO TO BAND-COUNT-WG, PLACE-COUNT-WG.
+          SET END-OF-POSTRATE TO TRUE.
+          OPEN INPUT POSTRATE-FILE.
+          IF POSTRATE-STATUS-WG = "00"
+             READ POSTRATE-FILE
+                  AT END SET END-OF-POSTRATE TO TRUE
+             END-READ
+             PERFORM STORE-POSTRATE-ENTRY UNTIL END-OF-POSTRATE
+             CLOSE POSTRATE-FILE
+          END-IF.
+
+       STORE-POSTRATE-ENTRY.
+          EVALUATE TRUE
+             WHEN PR-BAND-REC  PERFORM STORE-BAND-ENTRY
+             WHEN PR-PLACE-REC PERFORM STORE-PLACE-ENTRY
+          END-EVALUATE.
+          READ POSTRATE-FILE
+               AT END SET END-OF-POSTRATE TO TRUE
+          END-READ.
+
+       STORE-BAND-ENTRY.
+          IF BAND-COUNT-WG NOT LESS THAN 30
+             DISPLAY "POSTRATE BAND TABLE FULL, ENTRY IGNORED, WEIGHT "
+                     "LOW = " PR-WEIGHT-LOW-FG
+          ELSE
+             ADD 1 TO BAND-COUNT-WG
+             MOVE PR-WEIGHT-LOW-FG  TO BAND-WEIGHT-LOW-WG(BAND-COUNT-WG)
+             MOVE PR-WEIGHT-HIGH-FG
+                                 TO BAND-WEIGHT-HIGH-WG(BAND-COUNT-WG)
+             MOVE PR-ZONE-FG        TO BAND-ZONE-WG(BAND-COUNT-WG)
+             MOVE PR-POST-NUM-FG    TO BAND-POST-NUM-WG(BAND-COUNT-WG)
+          END-IF.
+
+       STORE-PLACE-ENTRY.
+          IF PLACE-COUNT-WG NOT LESS THAN 60
+             DISPLAY "POSTRATE PLACE TABLE FULL, ENTRY IGNORED, NAME "
+                     "= " PR-PLACE-NAME-FG
+          ELSE
+             ADD 1 TO PLACE-COUNT-WG
+             MOVE PR-PLACE-NAME-FG TO PLACE-NAME-WG(PLACE-COUNT-WG)
+             MOVE PR-PLACE-TYPE-FG TO PLACE-TYPE-WG(PLACE-COUNT-WG)
+             MOVE PR-ZONE-FG       TO PLACE-ZONE-WG(PLACE-COUNT-WG)
+             MOVE PR-VAT-RATE-FG   TO PLACE-VAT-RATE-WG(PLACE-COUNT-WG)
+          END-IF.
+
        CREATE-REORDER-RECORD.
+          SET ORDER-NOT-WRITTEN TO TRUE.
           MOVE MANF-CODE-FB TO MANF-CODE-FC.
           READ MANF-FILE
                KEY IS MANF-CODE-FC
-               INVALID KEY DISPLAY "CRR MANF STATUS = "
-                                   MANF-STATUS-WB "CODE = " MANF-CODE-FC
+               INVALID KEY
+                  PERFORM WRITE-MANF-EXCEPTION
+               NOT INVALID KEY
+                  PERFORM BUILD-REORDER-RECORD
           END-READ.
+
+       BUILD-REORDER-RECORD.
           PERFORM EXTRACT-ADDRESS-ITEMS.
-       
-          MOVE ZEROS TO POSTAGE-FA, COST-OF-ITEMS-FA.
+
+          MOVE ZEROS TO POSTAGE-FA, COST-OF-ITEMS-FA, VAT-AMOUNT-FA.
           IF EEC-COUNTRY
              PERFORM GET-POSTAGE
              MULTIPLY ITEM-COST-FB BY REORDER-QTY-FB
        			GIVING	COST-OF-ITEMS-FA
              MOVE POST-CHARGE-WA TO POSTAGE-FA
+             COMPUTE VAT-AMOUNT-FA ROUNDED =
+                     COST-OF-ITEMS-FA * VAT-RATE-WH / 100
           END-IF.
-       
+
           MOVE ITEM-DESC-FB TO ITEM-DESC-FA.
           MOVE MANF-NAME-FC TO MANF-NAME-FA.
           MOVE REORDER-QTY-FB TO QTY-REQUIRED-FA.
+          ADD 1 TO NEXT-PO-NUMBER-WJ.
+          MOVE NEXT-PO-NUMBER-WJ TO PO-NUMBER-FA.
+          ACCEPT RUN-DATE-FA FROM DATE YYYYMMDD.
           WRITE ORDER-REC-FA.
-       
+          PERFORM SAVE-PO-COUNTER.
+          SET ORDER-WRITTEN TO TRUE.
+
+       WRITE-MANF-EXCEPTION.
+          ACCEPT EXCEPT-DATE-FH FROM DATE YYYYMMDD.
+          ACCEPT EXCEPT-TIME-FH FROM TIME.
+          MOVE STOCK-NUM-FB       TO EXCEPT-STOCK-NUM-FH.
+          MOVE MANF-CODE-FB       TO EXCEPT-MANF-CODE-FH.
+          MOVE ITEM-DESC-FB       TO EXCEPT-ITEM-DESC-FH.
+          MOVE REORDER-QTY-FB     TO EXCEPT-REORDER-QTY-FH.
+          MOVE MANF-STATUS-WB     TO EXCEPT-MANF-STATUS-FH.
+          WRITE MANF-EXCEPT-REC-FH.
+
        GET-POSTAGE.
           IF IRELAND AND NOT NORTHERN-COUNTY
        		 SET REPUBLIC TO TRUE
@@ -148,41 +394,54 @@
           MULTIPLY ITEM-WEIGHT-FB BY REORDER-QTY-FB
                    GIVING TOTAL-WEIGHT-WD
                    ON SIZE ERROR  MOVE 99999 TO TOTAL-WEIGHT-WD.
-       	
-          EVALUATE TOTAL-WEIGHT-WD ALSO REPUBLIC ALSO OTHER-EEC
-            WHEN  1 THRU 500       ALSO TRUE     ALSO FALSE MOVE 1 TO POST-NUM-WA
-            WHEN  1 THRU 500       ALSO FALSE    ALSO TRUE  MOVE 2 TO POST-NUM-WA
-            WHEN  501 THRU 1000    ALSO TRUE     ALSO FALSE MOVE 3 TO POST-NUM-WA
-            WHEN  501 THRU 1000    ALSO FALSE    ALSO TRUE  MOVE 4 TO POST-NUM-WA
-            WHEN  1001 THRU 3000   ALSO TRUE     ALSO FALSE MOVE 5 TO POST-NUM-WA
-            WHEN  1001 THRU 3000   ALSO FALSE    ALSO TRUE  MOVE 6 TO POST-NUM-WA
-            WHEN  3001 THRU 5000   ALSO TRUE     ALSO FALSE MOVE 7 TO POST-NUM-WA
-            WHEN  3001 THRU 5000   ALSO FALSE    ALSO TRUE  MOVE 8 TO POST-NUM-WA
-            WHEN  5001 THRU 10000  ALSO TRUE     ALSO FALSE MOVE 9 TO POST-NUM-WA
-            WHEN  5001 THRU 10000  ALSO FALSE    ALSO TRUE  MOVE 10 TO POST-NUM-WA
-            WHEN  10001 THRU 50000 ALSO TRUE     ALSO FALSE MOVE 11 TO POST-NUM-WA
-            WHEN  10001 THRU 50000 ALSO FALSE    ALSO TRUE  MOVE 12 TO POST-NUM-WA
-            WHEN  50001 THRU 99999 ALSO ANY      ALSO ANY   MOVE ZEROS
-                                                            TO POST-CHARGE-WA
-            WHEN OTHER DISPLAY "EVALUATE WRONG:- WEIGHT =  " TOTAL-WEIGHT-WD
-       				" COUNTRY FLAG = " COUNTRY-FLAGS-WC
-          END-EVALUATE.
-          IF NOT OVER-WEIGHT
+
+          MOVE ZERO TO POST-NUM-WA.
+          PERFORM SCAN-BAND-ENTRY VARYING BAND-IDX-WG FROM 1 BY 1
+                  UNTIL BAND-IDX-WG > BAND-COUNT-WG.
+          IF POST-NUM-WA = ZERO
+             MOVE ZEROS TO POST-CHARGE-WA
+             IF NOT OVER-WEIGHT
+                DISPLAY "GET-POSTAGE: NO BAND MATCHED, WEIGHT = "
+                        TOTAL-WEIGHT-WD
+             END-IF
+          ELSE
              CALL "POSTAGE-RATE"
                   USING BY CONTENT POST-NUM-WA
                   BY REFERENCE POST-CHARGE-WA
           END-IF.
-       
-       
-       
+
+       SCAN-BAND-ENTRY.
+          IF POST-NUM-WA = ZERO
+             IF TOTAL-WEIGHT-WD NOT LESS THAN
+                                     BAND-WEIGHT-LOW-WG(BAND-IDX-WG)
+                AND TOTAL-WEIGHT-WD NOT GREATER THAN
+                                     BAND-WEIGHT-HIGH-WG(BAND-IDX-WG)
+                AND ((REPUBLIC  AND BAND-REPUBLIC-WG(BAND-IDX-WG))
+                 OR  (OTHER-EEC AND BAND-OTHER-EEC-WG(BAND-IDX-WG)))
+                MOVE BAND-POST-NUM-WG(BAND-IDX-WG) TO POST-NUM-WA
+             END-IF
+          END-IF.
+
        UPDATE-STOCK-RECORD.
           MOVE "Y" TO ON-ORDER-FB.
           REWRITE STOCK-REC-FB
-                  INVALID KEY DISPLAY "STOCK REWRITE STATUS = " STOCK-STATUS-WB
+                  INVALID KEY DISPLAY "STOCK REWRITE STATUS = "
+                                      STOCK-STATUS-WB
           END-REWRITE.
-       
-       		
-       
+
+       WRITE-AUDIT-RECORD.
+          ACCEPT AUDIT-DATE-FD FROM DATE YYYYMMDD.
+          ACCEPT AUDIT-TIME-FD FROM TIME.
+          MOVE "REORDER"          TO AUDIT-ACTION-FD.
+          MOVE STOCK-NUM-FB       TO AUDIT-STOCK-NUM-FD.
+          MOVE MANF-CODE-FB       TO AUDIT-MANF-CODE-FD.
+          MOVE AUDIT-QTY-BEFORE-WE TO AUDIT-QTY-BEFORE-FD.
+          MOVE QTY-IN-STOCK-FB    TO AUDIT-QTY-AFTER-FD.
+          MOVE REORDER-QTY-FB     TO AUDIT-REORDER-QTY-FD.
+          WRITE AUDIT-REC-FD.
+
+
+
        EXTRACT-ADDRESS-ITEMS.
           MOVE 1 TO UNSTRING-POINTER-WC.
           PERFORM UNTIL END-OF-ADDRESS
@@ -192,8 +451,50 @@
                            WITH POINTER UNSTRING-POINTER-WC
           END-PERFORM.
           MOVE HOLD-STRING-WC TO COUNTRY-WC.
-       
+          PERFORM CLASSIFY-ADDRESS.
+
       * debugging displays
           DISPLAY "COUNTY = "  COUNTY-WC.
           DISPLAY "COUNTRY = " COUNTRY-WC.
-       
\ No newline at end of file
+
+       CLASSIFY-ADDRESS.
+          MOVE "N" TO EEC-COUNTRY-SW-WH.
+          MOVE "N" TO IRELAND-SW-WH.
+          MOVE "N" TO NORTHERN-COUNTY-SW-WH.
+          MOVE ZEROS TO VAT-RATE-WH, COUNTY-VAT-RATE-WH,
+                        COUNTRY-VAT-RATE-WH.
+          PERFORM MATCH-PLACE-ENTRY VARYING PLACE-IDX-WG FROM 1 BY 1
+                  UNTIL PLACE-IDX-WG > PLACE-COUNT-WG.
+          IF NORTHERN-COUNTY
+             MOVE COUNTY-VAT-RATE-WH TO VAT-RATE-WH
+          ELSE
+             MOVE COUNTRY-VAT-RATE-WH TO VAT-RATE-WH
+          END-IF.
+
+       MATCH-PLACE-ENTRY.
+          EVALUATE TRUE
+             WHEN PLACE-IS-COUNTY-WG(PLACE-IDX-WG)
+                  AND PLACE-NAME-WG(PLACE-IDX-WG) = COUNTY-WC
+                PERFORM SET-PLACE-CLASSIFICATION
+             WHEN PLACE-IS-COUNTRY-WG(PLACE-IDX-WG)
+                  AND PLACE-NAME-WG(PLACE-IDX-WG) = COUNTRY-WC
+                PERFORM SET-PLACE-CLASSIFICATION
+          END-EVALUATE.
+
+       SET-PLACE-CLASSIFICATION.
+          IF PLACE-NORTHERN-WG(PLACE-IDX-WG)
+             MOVE "Y" TO NORTHERN-COUNTY-SW-WH
+          END-IF.
+          IF PLACE-EEC-WG(PLACE-IDX-WG)
+                            OR PLACE-IRELAND-WG(PLACE-IDX-WG)
+             MOVE "Y" TO EEC-COUNTRY-SW-WH
+          END-IF.
+          IF PLACE-IRELAND-WG(PLACE-IDX-WG)
+             MOVE "Y" TO IRELAND-SW-WH
+          END-IF.
+          IF PLACE-IS-COUNTY-WG(PLACE-IDX-WG)
+             MOVE PLACE-VAT-RATE-WG(PLACE-IDX-WG) TO COUNTY-VAT-RATE-WH
+          END-IF.
+          IF PLACE-IS-COUNTRY-WG(PLACE-IDX-WG)
+             MOVE PLACE-VAT-RATE-WG(PLACE-IDX-WG) TO COUNTRY-VAT-RATE-WH
+          END-IF.
