@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ACMEDRV.
+       AUTHOR. Michael Coughlan.
+      * Batch driver for the nightly cycle - the JCL-equivalent
+      * sequencing of goods-receipt, reorder and stock-valuation runs.
+      * Each step is a CALLed program that returns its outcome in
+      * RETURN-CODE; the chain stops at the first step that comes
+      * back non-zero and names the step that failed.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CYCLE-DATA-WA.
+           02 STEP-NAME-WA                 PIC X(8).
+           02 STEP-RETURN-CODE-WA          PIC S9(4) COMP.
+           02 CYCLE-STATUS-SW-WA           PIC X.
+              88 CYCLE-OK                  VALUE "Y".
+              88 CYCLE-NOT-OK              VALUE "N".
+
+
+
+       PROCEDURE DIVISION.
+       RUN-NIGHTLY-CYCLE.
+          SET CYCLE-OK TO TRUE.
+          PERFORM RUN-GOODS-RECEIPT-STEP.
+          IF CYCLE-OK
+             PERFORM RUN-REORDER-STEP
+          END-IF.
+          IF CYCLE-OK
+             PERFORM RUN-VALUATION-STEP
+          END-IF.
+          IF CYCLE-OK
+             DISPLAY "NIGHTLY CYCLE COMPLETED OK"
+          END-IF.
+          STOP RUN.
+
+       RUN-GOODS-RECEIPT-STEP.
+          CALL "ACMEGR".
+          MOVE RETURN-CODE TO STEP-RETURN-CODE-WA.
+          IF STEP-RETURN-CODE-WA NOT = 0
+             MOVE "ACMEGR" TO STEP-NAME-WA
+             PERFORM ABORT-CYCLE
+          END-IF.
+
+       RUN-REORDER-STEP.
+          CALL "ACME99".
+          MOVE RETURN-CODE TO STEP-RETURN-CODE-WA.
+          IF STEP-RETURN-CODE-WA NOT = 0
+             MOVE "ACME99" TO STEP-NAME-WA
+             PERFORM ABORT-CYCLE
+          END-IF.
+
+       RUN-VALUATION-STEP.
+          CALL "ACMESV".
+          MOVE RETURN-CODE TO STEP-RETURN-CODE-WA.
+          IF STEP-RETURN-CODE-WA NOT = 0
+             MOVE "ACMESV" TO STEP-NAME-WA
+             PERFORM ABORT-CYCLE
+          END-IF.
+
+       ABORT-CYCLE.
+          SET CYCLE-NOT-OK TO TRUE.
+          DISPLAY "NIGHTLY CYCLE ABORTED AT STEP " STEP-NAME-WA
+                  " RETURN CODE = " STEP-RETURN-CODE-WA.
