@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ACMEGR.
+       AUTHOR. Michael Coughlan.
+      * Companion to ACME99 - applies goods-received quantities to
+      * STOCK-FILE and clears ON-ORDER-FB so the reorder cycle can
+      * pick the item up again once it drops below REORDER-LEVEL-FB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT RECEIPT-FILE ASSIGN TO "RECEIPTS.DAT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS RECEIPT-STATUS-WB.
+
+           COPY "STOCKSEL.CPY".
+
+           COPY "AUDITSEL.CPY".
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECEIPT-FILE.
+       01  RECEIPT-REC-GA.
+           02 RECEIPT-STOCK-NUM-GA         PIC 9(5).
+           02 RECEIPT-QTY-GA               PIC 9(6).
+
+           COPY "STOCKFD.CPY".
+
+           COPY "AUDITFD.CPY".
+
+
+
+       WORKING-STORAGE SECTION.
+       01  FILE-DATA-WB.
+           02 STOCK-REC-POINTER-WB         PIC 9(5).
+           02 STOCK-STATUS-WB              PIC XX.
+           02 RECEIPT-STATUS-WB            PIC XX.
+           02 AUDIT-STATUS-WB              PIC XX.
+           02 FILLER                       PIC 9 VALUE 0.
+              88 END-OF-FILE               VALUE 1.
+
+       01  AUDIT-DATA-WC.
+           02 AUDIT-QTY-BEFORE-WC          PIC 9(6).
+
+
+
+       PROCEDURE DIVISION.
+       PROCESS-RECEIPTS.
+          MOVE 0 TO RETURN-CODE.
+          OPEN INPUT RECEIPT-FILE.
+          OPEN I-O STOCK-FILE.
+          PERFORM OPEN-AUDIT-FILE.
+          IF STOCK-STATUS-WB NOT = "00"
+             DISPLAY "GR STOCK OPEN FAILED, STATUS = " STOCK-STATUS-WB
+             MOVE 8 TO RETURN-CODE
+          ELSE
+             IF RECEIPT-STATUS-WB NOT = "00"
+                DISPLAY "GR NO RECEIPTS FILE FOUND, STATUS = "
+                        RECEIPT-STATUS-WB
+             ELSE
+                READ RECEIPT-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                END-READ
+                PERFORM UNTIL END-OF-FILE
+                   PERFORM APPLY-RECEIPT
+                   READ RECEIPT-FILE
+                            AT END SET END-OF-FILE TO TRUE
+                   END-READ
+                END-PERFORM
+             END-IF
+          END-IF.
+          CLOSE RECEIPT-FILE, STOCK-FILE, AUDIT-FILE.
+          GOBACK.
+
+       OPEN-AUDIT-FILE.
+          OPEN EXTEND AUDIT-FILE.
+          IF AUDIT-STATUS-WB = "35"
+             OPEN OUTPUT AUDIT-FILE
+          END-IF.
+
+       APPLY-RECEIPT.
+          MOVE RECEIPT-STOCK-NUM-GA TO STOCK-REC-POINTER-WB.
+          READ STOCK-FILE
+               INVALID KEY
+                  DISPLAY "GR STOCK READ STATUS = " STOCK-STATUS-WB
+                          " STOCK NUM = " RECEIPT-STOCK-NUM-GA
+               NOT INVALID KEY
+                  MOVE QTY-IN-STOCK-FB TO AUDIT-QTY-BEFORE-WC
+                  PERFORM UPDATE-RECEIVED-STOCK
+                  PERFORM WRITE-AUDIT-RECORD
+          END-READ.
+
+       UPDATE-RECEIVED-STOCK.
+          ADD RECEIPT-QTY-GA TO QTY-IN-STOCK-FB
+              ON SIZE ERROR
+                 DISPLAY "GR STOCK QTY OVERFLOW, STOCK NUM = "
+                         STOCK-NUM-FB
+          END-ADD.
+          MOVE "N" TO ON-ORDER-FB.
+          REWRITE STOCK-REC-FB
+                  INVALID KEY DISPLAY "GR STOCK REWRITE STATUS = "
+                                      STOCK-STATUS-WB
+          END-REWRITE.
+
+       WRITE-AUDIT-RECORD.
+          ACCEPT AUDIT-DATE-FD FROM DATE YYYYMMDD.
+          ACCEPT AUDIT-TIME-FD FROM TIME.
+          MOVE "RECEIPT"           TO AUDIT-ACTION-FD.
+          MOVE STOCK-NUM-FB        TO AUDIT-STOCK-NUM-FD.
+          MOVE MANF-CODE-FB        TO AUDIT-MANF-CODE-FD.
+          MOVE AUDIT-QTY-BEFORE-WC TO AUDIT-QTY-BEFORE-FD.
+          MOVE QTY-IN-STOCK-FB     TO AUDIT-QTY-AFTER-FD.
+          MOVE RECEIPT-QTY-GA      TO AUDIT-REORDER-QTY-FD.
+          WRITE AUDIT-REC-FD.
